@@ -0,0 +1,8 @@
+      *Shared INVENT6 inventory record layout - used by any program
+      *that reads, writes, or builds a part record for INVENT6.
+           05  PART-NUMBER     PIC 9(5).
+           05  PART-NAME       PIC X(20).
+           05  QUANTITY        PIC 9(3).
+           05  UNIT-PRICE      PIC 9(2)V99.
+           05  SUPPLIER-CODE   PIC X(5).
+           05  REORDER         PIC X(3).
