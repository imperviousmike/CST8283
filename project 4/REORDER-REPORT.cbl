@@ -0,0 +1,114 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. REORDER-REPORT.
+       AUTHOR. MICHAEL DALY.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+       SELECT INVENT-IN
+           ASSIGN TO "/home/mike/project4/INVENT6"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS PART-NUMBER
+           FILE STATUS IS INVENT-STATUS.
+
+       SELECT REORDER-LISTING
+           ASSIGN TO "/home/mike/project4/REORDRPT.TXT"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  INVENT-IN
+           DATA RECORD IS INVENT-RECORD.
+       01  INVENT-RECORD.
+           COPY INVENT6REC.
+
+       FD  REORDER-LISTING.
+       01  REORDER-LINE            PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  SWITCHES.
+           05  END-OF-FILE-SWITCH      PIC X(1) VALUE "N".
+               88  END-OF-FILE         VALUE "Y".
+
+       01  OTHER-FIELDS.
+           05  INVENT-STATUS           PIC X(2).
+           05  WS-REORDER-POINT        PIC 9(3).
+           05  EXCEPTION-COUNT         PIC 9(3) VALUE 0.
+
+       01  REPORT-HEADINGS.
+           05  HEADING-LINE-1.
+               10  FILLER              PIC X(30)
+                   VALUE "REORDER-POINT EXCEPTION REPORT".
+           05  HEADING-LINE-2.
+               10  FILLER              PIC X(9)  VALUE "PART NUM ".
+               10  FILLER              PIC X(21)
+                   VALUE "PART NAME".
+               10  FILLER              PIC X(9)  VALUE "ON HAND  ".
+               10  FILLER              PIC X(9)  VALUE "REORDER  ".
+               10  FILLER              PIC X(8)  VALUE "SUPPLIER".
+
+       01  DETAIL-LINE.
+           05  DL-PART-NUMBER          PIC 9(5).
+           05  FILLER                  PIC X(4)  VALUE SPACES.
+           05  DL-PART-NAME            PIC X(20).
+           05  FILLER                  PIC X(1)  VALUE SPACES.
+           05  DL-QUANTITY             PIC ZZ9.
+           05  FILLER                  PIC X(6)  VALUE SPACES.
+           05  DL-REORDER              PIC ZZ9.
+           05  FILLER                  PIC X(6)  VALUE SPACES.
+           05  DL-SUPPLIER-CODE        PIC X(5).
+
+       01  TRAILER-LINE.
+           05  FILLER                  PIC X(33)
+               VALUE "PARTS AT OR BELOW REORDER POINT: ".
+           05  TL-EXCEPTION-COUNT      PIC ZZ9.
+
+       PROCEDURE DIVISION.
+       100-PRODUCE-REORDER-REPORT.
+           PERFORM 200-INITIATE-REPORT.
+           PERFORM 200-PROCESS-INVENTORY UNTIL END-OF-FILE.
+           PERFORM 200-TERMINATE-REPORT.
+           STOP RUN.
+
+       200-INITIATE-REPORT.
+           OPEN INPUT INVENT-IN.
+           OPEN OUTPUT REORDER-LISTING.
+           PERFORM 300-WRITE-HEADINGS.
+           PERFORM 300-READ-INVENT-RECORD.
+
+       200-PROCESS-INVENTORY.
+           PERFORM 300-EVALUATE-REORDER-POINT.
+           PERFORM 300-READ-INVENT-RECORD.
+
+       200-TERMINATE-REPORT.
+           PERFORM 300-WRITE-TRAILER.
+           CLOSE INVENT-IN.
+           CLOSE REORDER-LISTING.
+
+       300-WRITE-HEADINGS.
+           WRITE REORDER-LINE FROM HEADING-LINE-1.
+           WRITE REORDER-LINE FROM HEADING-LINE-2.
+
+       300-READ-INVENT-RECORD.
+           READ INVENT-IN
+               AT END MOVE "Y" TO END-OF-FILE-SWITCH.
+
+       300-EVALUATE-REORDER-POINT.
+           MOVE REORDER TO WS-REORDER-POINT.
+           IF  QUANTITY NOT > WS-REORDER-POINT
+               PERFORM 400-WRITE-DETAIL-LINE.
+
+       400-WRITE-DETAIL-LINE.
+           MOVE PART-NUMBER   TO DL-PART-NUMBER.
+           MOVE PART-NAME     TO DL-PART-NAME.
+           MOVE QUANTITY      TO DL-QUANTITY.
+           MOVE WS-REORDER-POINT TO DL-REORDER.
+           MOVE SUPPLIER-CODE TO DL-SUPPLIER-CODE.
+           WRITE REORDER-LINE FROM DETAIL-LINE.
+           ADD 1 TO EXCEPTION-COUNT.
+
+       300-WRITE-TRAILER.
+           MOVE EXCEPTION-COUNT TO TL-EXCEPTION-COUNT.
+           WRITE REORDER-LINE FROM TRAILER-LINE.
