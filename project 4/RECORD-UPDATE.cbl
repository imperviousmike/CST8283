@@ -9,26 +9,60 @@
        SELECT INVENT-IN
            ASSIGN TO "/home/mike/project4/INVENT6"
            ORGANIZATION IS INDEXED
-           ACCESS MODE IS RANDOM
+           ACCESS MODE IS DYNAMIC
            RECORD KEY IS PART-NUMBER
            FILE STATUS IS INVENT-STATUS.
 
+       SELECT AUDIT-LOG
+           ASSIGN TO "/home/mike/project4/AUDITLOG.TXT"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
        FILE SECTION.
        FD  INVENT-IN
            DATA RECORD IS INVENT-RECORD.
        01  INVENT-RECORD.
-           05  PART-NUMBER     PIC 9(5).
-           05  PART-NAME       PIC X(20).
-           05  QUANTITY        PIC 9(3).
-           05  UNIT-PRICE      PIC 9(2)V99.
-           05  SUPPLIER-CODE   PIC X(5).
-           05  REORDER         PIC X(3).
+           COPY INVENT6REC.
+
+      *One line per sale/receipt transaction so a day's or month's
+      *worth of quantity changes on a part can be reconstructed.
+       FD  AUDIT-LOG.
+       01  AUDIT-RECORD.
+           05  AL-PART-NUMBER      PIC 9(5).
+           05  FILLER              PIC X(1)  VALUE SPACES.
+           05  AL-TRANS-CODE       PIC X(1).
+           05  FILLER              PIC X(1)  VALUE SPACES.
+           05  AL-TRANS-AMOUNT     PIC 9(3).
+           05  FILLER              PIC X(1)  VALUE SPACES.
+           05  AL-BEFORE-QTY       PIC 9(3).
+           05  FILLER              PIC X(1)  VALUE SPACES.
+           05  AL-AFTER-QTY        PIC 9(3).
+           05  FILLER              PIC X(1)  VALUE SPACES.
+           05  AL-TRANS-DATE       PIC 9(8).
+           05  FILLER              PIC X(1)  VALUE SPACES.
+           05  AL-TRANS-TIME       PIC 9(6).
 
        WORKING-STORAGE SECTION.
        01  SWITCHES.
            05  INVALID-SWITCH          PIC X(1) VALUE SPACES.
                88  INVAL-NO            VALUE "N".
+           05  AMOUNT-SWITCH           PIC X(1) VALUE SPACES.
+               88  AMOUNT-OK           VALUE "Y".
+           05  MENU-CHOICE             PIC X(1) VALUE SPACES.
+               88  UPDATE-SELECTED     VALUE "U" "u".
+               88  BROWSE-SELECTED     VALUE "B" "b".
+           05  END-OF-INVENTORY-SWITCH PIC X(1) VALUE SPACES.
+               88  END-OF-INVENTORY    VALUE "Y".
+           05  BROWSE-RESPONSE         PIC X(1) VALUE SPACES.
+               88  END-BROWSE          VALUE "X" "x".
+           05  REWRITE-SWITCH          PIC X(1) VALUE SPACES.
+               88  REWRITE-OK          VALUE "Y".
+
+       01  SESSION-TOTALS.
+           05  TOTAL-TRANSACTIONS      PIC 9(3) VALUE 0.
+           05  SALE-COUNT              PIC 9(3) VALUE 0.
+           05  RECEIPT-COUNT           PIC 9(3) VALUE 0.
+           05  ERROR-COUNT             PIC 9(3) VALUE 0.
            05  CONFIRM-SWITCH          PIC X(1) VALUE SPACES.
                88  VALID-SWITCH        VALUE "Y" "N".
                88  NO-SWITCH           VALUE "N".
@@ -44,12 +78,64 @@
                 88  SALE-CODE            VALUE "S".
                 88  RECEIPT-CODE         VALUE "R".
            05  INPUT-VALUE               PIC 9(3).
+           05  BEFORE-QUANTITY           PIC 9(3).
+           05  WS-CURRENT-DATE           PIC X(21).
 
        01  UPDATE-MESSAGE.
            05  CONFIRM-MESSAGE     PIC X(16)
                VALUE "UPDATE A RECORD?".
 
        SCREEN SECTION.
+       01  MENU-SCREEN.
+           05  LINE  1 COLUMN 30   VALUE "ONLINE UPDATE PROGRAM".
+           05  LINE  3 COLUMN 15
+                       VALUE "(U)PDATE INVENTORY OR (B)ROWSE INVENTORY".
+           05  MENU-INPUT          PIC X(1) TO   MENU-CHOICE
+               LINE  3 COLUMN 58   FOREGROUND-COLOR GREEN
+                                   REVERSE-VIDEO AUTO.
+
+       01  BROWSE-SCREEN.
+           05  LINE  1 COLUMN 30   VALUE "INVENTORY BROWSE".
+           05  LINE  3 COLUMN 10   VALUE "PART NUMBER:".
+           05  BR-PART-NUMBER      PIC 9(5) FROM  PART-NUMBER
+               LINE  3 COLUMN 25   FOREGROUND-COLOR GREEN.
+           05  LINE  4 COLUMN 10   VALUE "PART NAME:".
+           05  BR-PART-NAME        PIC X(20) FROM PART-NAME
+               LINE  4 COLUMN 25   FOREGROUND-COLOR GREEN.
+           05  LINE  5 COLUMN 10   VALUE "QUANTITY ON HAND:".
+           05  BR-QUANTITY         PIC ZZ9  FROM  QUANTITY
+               LINE  5 COLUMN 30   FOREGROUND-COLOR GREEN.
+           05  LINE  6 COLUMN 10   VALUE "REORDER POINT:".
+           05  BR-REORDER          PIC X(3) FROM  REORDER
+               LINE  6 COLUMN 30   FOREGROUND-COLOR GREEN.
+           05  LINE  7 COLUMN 10   VALUE "SUPPLIER CODE:".
+           05  BR-SUPPLIER-CODE    PIC X(5) FROM  SUPPLIER-CODE
+               LINE  7 COLUMN 30   FOREGROUND-COLOR GREEN.
+           05  LINE  9 COLUMN 10
+                       VALUE "PRESS ENTER FOR NEXT, X TO EXIT".
+           05  BR-RESPONSE         PIC X(1) TO    BROWSE-RESPONSE
+               LINE  9 COLUMN 45   FOREGROUND-COLOR GREEN
+                                   REVERSE-VIDEO AUTO.
+
+       01  END-OF-BROWSE-SCREEN.
+           05  LINE  9 COLUMN 10   VALUE "END OF INVENTORY FILE".
+
+       01  SUMMARY-SCREEN.
+           05  LINE  1 COLUMN 25   VALUE "SESSION TRANSACTION SUMMARY".
+           05  LINE  3 COLUMN 10   VALUE "TRANSACTIONS PROCESSED:".
+           05  SS-TOTAL             PIC ZZ9 FROM TOTAL-TRANSACTIONS
+               LINE  3 COLUMN 42   FOREGROUND-COLOR GREEN.
+           05  LINE  4 COLUMN 10   VALUE "SALES:".
+           05  SS-SALES             PIC ZZ9 FROM SALE-COUNT
+               LINE  4 COLUMN 42   FOREGROUND-COLOR GREEN.
+           05  LINE  5 COLUMN 10   VALUE "RECEIPTS:".
+           05  SS-RECEIPTS          PIC ZZ9 FROM RECEIPT-COUNT
+               LINE  5 COLUMN 42   FOREGROUND-COLOR GREEN.
+           05  LINE  6 COLUMN 10   VALUE "INVALID PART NUMBERS:".
+           05  SS-ERRORS            PIC ZZ9 FROM ERROR-COUNT
+               LINE  6 COLUMN 42   FOREGROUND-COLOR GREEN.
+           05  LINE  8 COLUMN 10   VALUE "PRESS ENTER TO CONTINUE".
+
        01  OPENING-SCREEN.
            05  SCREEN-BASICS.
                10  LINE  1 COLUMN 30
@@ -92,37 +178,67 @@
                        VALUE "ERROR:PRIMARY KEY NOT FOUND"
                BACKGROUND-COLOR RED    FOREGROUND-COLOR BLACK.
 
+       01  INSUFFICIENT-QTY-SCREEN.
+           05  LINE 15 BLANK LINE      BACKGROUND-COLOR RED.
+           05  LINE 15 COLUMN  25
+                       VALUE "ERROR:SALE EXCEEDS QUANTITY ON HAND"
+               BACKGROUND-COLOR RED    FOREGROUND-COLOR BLACK.
+
        01  CLEAR-ERROR-SCREEN.
             05  LINE 15 BLANK LINE.
 
        PROCEDURE DIVISION.
        100-UPDATE-RECORD.
            PERFORM 200-INITIATE-INVENTORY-UPDATE.
-           PERFORM 200-START-INVENTORY-UPDATE UNTIL NO-SWITCH.
+           IF  BROWSE-SELECTED
+               PERFORM 200-BROWSE-INVENTORY
+           ELSE
+               PERFORM 200-START-INVENTORY-UPDATE UNTIL NO-SWITCH.
            PERFORM 200-TERMINATE-INVENTORY-UPDATE.
            STOP RUN.
 
        200-INITIATE-INVENTORY-UPDATE.
            PERFORM 300-OPEN-INVENTORY-FILE.
            PERFORM 300-INITIALIZE-SWITCHES.
-           PERFORM 300-PROMPT-UPDATE.
+           PERFORM 300-SELECT-MODE
+               UNTIL UPDATE-SELECTED OR BROWSE-SELECTED.
+           IF  UPDATE-SELECTED
+               PERFORM 300-PROMPT-UPDATE.
 
        200-START-INVENTORY-UPDATE.
            PERFORM 300-ENTER-UPDATE-RECORD.
+           MOVE QUANTITY TO BEFORE-QUANTITY.
            PERFORM 300-UPDATE-AMOUNT.
            PERFORM 300-REWRITE-INVENTORY-RECORD.
+           IF  REWRITE-OK
+               PERFORM 300-WRITE-AUDIT-RECORD.
            PERFORM 300-PROMPT-UPDATE.
 
 
+       200-BROWSE-INVENTORY.
+           PERFORM 300-START-BROWSE.
+           PERFORM 300-READ-NEXT-INVENT-RECORD.
+           PERFORM 300-DISPLAY-BROWSE-RECORD
+               UNTIL END-OF-INVENTORY OR END-BROWSE.
+           IF  END-OF-INVENTORY
+               DISPLAY END-OF-BROWSE-SCREEN
+               ACCEPT END-OF-BROWSE-SCREEN.
+
        200-TERMINATE-INVENTORY-UPDATE.
+           PERFORM 300-DISPLAY-SESSION-SUMMARY.
            PERFORM 300-CLOSE-INVENTORY-FILE.
 
        300-OPEN-INVENTORY-FILE.
            OPEN I-O INVENT-IN.
+           OPEN EXTEND AUDIT-LOG.
 
        300-INITIALIZE-SWITCHES.
            INITIALIZE SWITCHES.
 
+       300-SELECT-MODE.
+           DISPLAY MENU-SCREEN.
+           ACCEPT MENU-SCREEN.
+
        300-PROMPT-UPDATE.
            DISPLAY CONFIRM-SCREEN.
            ACCEPT CONFIRM-SCREEN.
@@ -133,7 +249,8 @@
            PERFORM 400-ACCEPT-PART-NUMBER UNTIL INVAL-NO.
            PERFORM 400-ACCEPT-TRANSACTION-TYPE
                UNTIL SALE-CODE OR RECEIPT-CODE.
-           PERFORM 400-ACCEPT-AMOUNT.
+           MOVE SPACES TO AMOUNT-SWITCH.
+           PERFORM 400-ACCEPT-AMOUNT UNTIL AMOUNT-OK.
 
        300-UPDATE-AMOUNT.
            IF  SALE-CODE
@@ -142,11 +259,53 @@
                ADD INPUT-VALUE TO QUANTITY.
 
        300-REWRITE-INVENTORY-RECORD.
+           MOVE "N" TO REWRITE-SWITCH.
            REWRITE INVENT-RECORD
-               INVALID KEY DISPLAY ERROR-SCREEN.
+               INVALID KEY
+                   DISPLAY ERROR-SCREEN
+               NOT INVALID KEY
+                   MOVE "Y" TO REWRITE-SWITCH
+           END-REWRITE.
+
+       300-WRITE-AUDIT-RECORD.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE.
+           MOVE PART-NUMBER            TO AL-PART-NUMBER.
+           MOVE VALID-CODE(1:1)        TO AL-TRANS-CODE.
+           MOVE INPUT-VALUE            TO AL-TRANS-AMOUNT.
+           MOVE BEFORE-QUANTITY        TO AL-BEFORE-QTY.
+           MOVE QUANTITY               TO AL-AFTER-QTY.
+           MOVE WS-CURRENT-DATE(1:8)   TO AL-TRANS-DATE.
+           MOVE WS-CURRENT-DATE(9:6)   TO AL-TRANS-TIME.
+           WRITE AUDIT-RECORD.
+           ADD 1 TO TOTAL-TRANSACTIONS.
+           IF  SALE-CODE
+               ADD 1 TO SALE-COUNT
+           ELSE
+               ADD 1 TO RECEIPT-COUNT.
+
+       300-DISPLAY-SESSION-SUMMARY.
+           DISPLAY SUMMARY-SCREEN.
+           ACCEPT SUMMARY-SCREEN.
 
        300-CLOSE-INVENTORY-FILE.
            CLOSE INVENT-IN.
+           CLOSE AUDIT-LOG.
+
+       300-START-BROWSE.
+           MOVE ZEROS TO PART-NUMBER.
+           START INVENT-IN KEY IS NOT LESS THAN PART-NUMBER
+               INVALID KEY MOVE "Y" TO END-OF-INVENTORY-SWITCH.
+
+       300-READ-NEXT-INVENT-RECORD.
+           IF  NOT END-OF-INVENTORY
+               READ INVENT-IN NEXT RECORD
+                   AT END MOVE "Y" TO END-OF-INVENTORY-SWITCH.
+
+       300-DISPLAY-BROWSE-RECORD.
+           MOVE SPACES TO BROWSE-RESPONSE.
+           DISPLAY BROWSE-SCREEN.
+           ACCEPT BROWSE-SCREEN.
+           PERFORM 300-READ-NEXT-INVENT-RECORD.
 
        400-DISPLAY-OPENING-SCREEN.
            INITIALIZE OTHER-FIELDS INVENT-RECORD.
@@ -159,6 +318,7 @@
            ACCEPT  INPUT-PART-NUMBER.
            READ INVENT-IN KEY IS PART-NUMBER
                INVALID KEY MOVE "Y" TO INVALID-SWITCH
+                               ADD 1 TO ERROR-COUNT
                                DISPLAY ERROR-SCREEN
                NOT INVALID KEY MOVE "N" TO INVALID-SWITCH
                                DISPLAY CLEAR-ERROR-SCREEN.
@@ -168,3 +328,9 @@
 
        400-ACCEPT-AMOUNT.
            ACCEPT  AMOUNT.
+           IF  SALE-CODE AND INPUT-VALUE > QUANTITY
+               MOVE SPACES TO AMOUNT-SWITCH
+               DISPLAY INSUFFICIENT-QTY-SCREEN
+           ELSE
+               MOVE "Y" TO AMOUNT-SWITCH
+               DISPLAY CLEAR-ERROR-SCREEN.
