@@ -0,0 +1,116 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PRICE-UPDATE.
+       AUTHOR. MICHAEL DALY.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+       SELECT PRICE-TRANS-IN
+           ASSIGN TO "/home/mike/project4/PRICEUPD.TXT"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       SELECT INVENT-OUT
+           ASSIGN TO "/home/mike/project4/INVENT6"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS RANDOM
+           RECORD KEY IS PART-NUMBER
+           FILE STATUS IS INVENT-STATUS.
+
+       SELECT PRICE-EXCEPTIONS
+           ASSIGN TO "/home/mike/project4/PRICEXCP.TXT"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PRICE-TRANS-IN.
+      *One line per part: new part number and its new unit price.
+       01  PRICE-TRANS-RECORD.
+           05  PT-PART-NUMBER      PIC 9(5).
+           05  FILLER              PIC X(1).
+           05  PT-NEW-UNIT-PRICE   PIC 9(2)V99.
+
+       FD  INVENT-OUT
+           DATA RECORD IS INVENT-RECORD.
+       01  INVENT-RECORD.
+           COPY INVENT6REC.
+
+       FD  PRICE-EXCEPTIONS.
+       01  EXCEPTION-LINE          PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  SWITCHES.
+           05  END-OF-FILE-SWITCH      PIC X(1) VALUE "N".
+               88  END-OF-FILE         VALUE "Y".
+
+       01  OTHER-FIELDS.
+           05  INVENT-STATUS           PIC X(2).
+           05  UPDATED-COUNT           PIC 9(4) VALUE 0.
+           05  REJECTED-COUNT          PIC 9(4) VALUE 0.
+
+       01  EXCEPTION-DETAIL.
+           05  ED-PART-NUM             PIC 9(5).
+           05  FILLER                  PIC X(3)  VALUE SPACES.
+           05  ED-REASON               PIC X(40).
+
+       PROCEDURE DIVISION.
+       100-UPDATE-PRICES.
+           PERFORM 200-INITIATE-PRICE-UPDATE.
+           PERFORM 200-PROCESS-PRICE-TRANS UNTIL END-OF-FILE.
+           PERFORM 200-TERMINATE-PRICE-UPDATE.
+           STOP RUN.
+
+       200-INITIATE-PRICE-UPDATE.
+           OPEN INPUT PRICE-TRANS-IN.
+           OPEN I-O INVENT-OUT.
+           OPEN OUTPUT PRICE-EXCEPTIONS.
+           PERFORM 300-READ-PRICE-TRANS.
+
+       200-PROCESS-PRICE-TRANS.
+           PERFORM 300-APPLY-PRICE-CHANGE.
+           PERFORM 300-READ-PRICE-TRANS.
+
+       200-TERMINATE-PRICE-UPDATE.
+           PERFORM 300-WRITE-UPDATE-SUMMARY.
+           CLOSE PRICE-TRANS-IN.
+           CLOSE INVENT-OUT.
+           CLOSE PRICE-EXCEPTIONS.
+
+       300-READ-PRICE-TRANS.
+           READ PRICE-TRANS-IN
+               AT END MOVE "Y" TO END-OF-FILE-SWITCH.
+
+       300-APPLY-PRICE-CHANGE.
+           MOVE PT-PART-NUMBER TO PART-NUMBER.
+           READ INVENT-OUT KEY IS PART-NUMBER
+               INVALID KEY
+                   MOVE "PART NUMBER NOT FOUND ON INVENT6"
+                       TO ED-REASON
+                   PERFORM 400-WRITE-EXCEPTION
+               NOT INVALID KEY
+                   MOVE PT-NEW-UNIT-PRICE TO UNIT-PRICE
+                   REWRITE INVENT-RECORD
+                       INVALID KEY
+                           MOVE "REWRITE FAILED" TO ED-REASON
+                           PERFORM 400-WRITE-EXCEPTION
+                       NOT INVALID KEY
+                           ADD 1 TO UPDATED-COUNT
+                   END-REWRITE
+           END-READ.
+
+       400-WRITE-EXCEPTION.
+           MOVE PT-PART-NUMBER TO ED-PART-NUM.
+           WRITE EXCEPTION-LINE FROM EXCEPTION-DETAIL.
+           ADD 1 TO REJECTED-COUNT.
+
+       300-WRITE-UPDATE-SUMMARY.
+           MOVE SPACES TO EXCEPTION-LINE.
+           WRITE EXCEPTION-LINE.
+           STRING "PRICES UPDATED: "   DELIMITED BY SIZE
+                  UPDATED-COUNT        DELIMITED BY SIZE
+               INTO EXCEPTION-LINE.
+           WRITE EXCEPTION-LINE.
+           STRING "PART NUMBERS NOT FOUND: " DELIMITED BY SIZE
+                  REJECTED-COUNT       DELIMITED BY SIZE
+               INTO EXCEPTION-LINE.
+           WRITE EXCEPTION-LINE.
