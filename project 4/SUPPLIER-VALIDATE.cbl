@@ -0,0 +1,135 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SUPPLIER-VALIDATE.
+       AUTHOR. MICHAEL DALY.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+       SELECT INVENT-IN
+           ASSIGN TO "/home/mike/project4/INVENT6"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS PART-NUMBER
+           FILE STATUS IS INVENT-STATUS.
+
+       SELECT SUPPLIER-MASTER
+           ASSIGN TO "/home/mike/project4/SUPPMAST"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS RANDOM
+           RECORD KEY IS SM-SUPPLIER-CODE
+           FILE STATUS IS SUPPLIER-STATUS.
+
+       SELECT SUPPLIER-EXCEPTIONS
+           ASSIGN TO "/home/mike/project4/SUPPEXCP.TXT"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  INVENT-IN
+           DATA RECORD IS INVENT-RECORD.
+       01  INVENT-RECORD.
+           COPY INVENT6REC.
+
+       FD  SUPPLIER-MASTER
+           DATA RECORD IS SUPPLIER-RECORD.
+       01  SUPPLIER-RECORD.
+           05  SM-SUPPLIER-CODE    PIC X(5).
+           05  SUPPLIER-NAME       PIC X(20).
+           05  SUPPLIER-CONTACT    PIC X(20).
+           05  SUPPLIER-ACTIVE-FLAG PIC X(1).
+               88  SUPPLIER-ACTIVE     VALUE "Y".
+               88  SUPPLIER-INACTIVE   VALUE "N".
+
+       FD  SUPPLIER-EXCEPTIONS.
+       01  EXCEPTION-LINE          PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  SWITCHES.
+           05  END-OF-FILE-SWITCH      PIC X(1) VALUE "N".
+               88  END-OF-FILE         VALUE "Y".
+
+       01  OTHER-FIELDS.
+           05  INVENT-STATUS           PIC X(2).
+           05  SUPPLIER-STATUS         PIC X(2).
+           05  EXCEPTION-COUNT         PIC 9(4) VALUE 0.
+
+       01  REPORT-HEADINGS.
+           05  HEADING-LINE-1          PIC X(42)
+               VALUE "SUPPLIER CROSS-REFERENCE EXCEPTION REPORT".
+           05  HEADING-LINE-2.
+               10  FILLER              PIC X(9)  VALUE "PART NUM ".
+               10  FILLER              PIC X(21)
+                   VALUE "PART NAME".
+               10  FILLER              PIC X(9)  VALUE "SUPPLIER ".
+               10  FILLER              PIC X(30) VALUE "REASON".
+
+       01  DETAIL-LINE.
+           05  DL-PART-NUMBER          PIC 9(5).
+           05  FILLER                  PIC X(4)  VALUE SPACES.
+           05  DL-PART-NAME            PIC X(20).
+           05  FILLER                  PIC X(1)  VALUE SPACES.
+           05  DL-SUPPLIER-CODE        PIC X(5).
+           05  FILLER                  PIC X(4)  VALUE SPACES.
+           05  DL-REASON               PIC X(30).
+
+       01  TRAILER-LINE.
+           05  FILLER                  PIC X(33)
+               VALUE "PARTS WITH SUPPLIER EXCEPTIONS: ".
+           05  TL-EXCEPTION-COUNT      PIC ZZZ9.
+
+       PROCEDURE DIVISION.
+       100-VALIDATE-SUPPLIERS.
+           PERFORM 200-INITIATE-VALIDATION.
+           PERFORM 200-PROCESS-INVENTORY UNTIL END-OF-FILE.
+           PERFORM 200-TERMINATE-VALIDATION.
+           STOP RUN.
+
+       200-INITIATE-VALIDATION.
+           OPEN INPUT INVENT-IN.
+           OPEN INPUT SUPPLIER-MASTER.
+           OPEN OUTPUT SUPPLIER-EXCEPTIONS.
+           PERFORM 300-WRITE-HEADINGS.
+           PERFORM 300-READ-INVENT-RECORD.
+
+       200-PROCESS-INVENTORY.
+           PERFORM 300-VALIDATE-SUPPLIER-CODE.
+           PERFORM 300-READ-INVENT-RECORD.
+
+       200-TERMINATE-VALIDATION.
+           PERFORM 300-WRITE-TRAILER.
+           CLOSE INVENT-IN.
+           CLOSE SUPPLIER-MASTER.
+           CLOSE SUPPLIER-EXCEPTIONS.
+
+       300-WRITE-HEADINGS.
+           WRITE EXCEPTION-LINE FROM HEADING-LINE-1.
+           WRITE EXCEPTION-LINE FROM HEADING-LINE-2.
+
+       300-READ-INVENT-RECORD.
+           READ INVENT-IN
+               AT END MOVE "Y" TO END-OF-FILE-SWITCH.
+
+       300-VALIDATE-SUPPLIER-CODE.
+           MOVE SUPPLIER-CODE TO SM-SUPPLIER-CODE.
+           READ SUPPLIER-MASTER KEY IS SM-SUPPLIER-CODE
+               INVALID KEY
+                   MOVE "SUPPLIER CODE NOT FOUND" TO DL-REASON
+                   PERFORM 400-WRITE-EXCEPTION
+               NOT INVALID KEY
+                   IF  SUPPLIER-INACTIVE
+                       MOVE "SUPPLIER CODE IS INACTIVE" TO DL-REASON
+                       PERFORM 400-WRITE-EXCEPTION
+                   END-IF
+           END-READ.
+
+       400-WRITE-EXCEPTION.
+           MOVE PART-NUMBER   TO DL-PART-NUMBER.
+           MOVE PART-NAME     TO DL-PART-NAME.
+           MOVE SUPPLIER-CODE TO DL-SUPPLIER-CODE.
+           WRITE EXCEPTION-LINE FROM DETAIL-LINE.
+           ADD 1 TO EXCEPTION-COUNT.
+
+       300-WRITE-TRAILER.
+           MOVE EXCEPTION-COUNT TO TL-EXCEPTION-COUNT.
+           WRITE EXCEPTION-LINE FROM TRAILER-LINE.
