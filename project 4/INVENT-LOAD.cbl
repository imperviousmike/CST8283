@@ -0,0 +1,127 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. INVENT-LOAD.
+       AUTHOR. MICHAEL DALY.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+       SELECT INVENT-FILE-IN
+           ASSIGN TO "/home/mike/project4/INVFILE.TXT"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       SELECT INVENT-OUT
+           ASSIGN TO "/home/mike/project4/INVENT6"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS RANDOM
+           RECORD KEY IS PART-NUMBER OF INVENT-RECORD
+           FILE STATUS IS INVENT-STATUS.
+
+       SELECT LOAD-EXCEPTIONS
+           ASSIGN TO "/home/mike/project4/LOADEXCP.TXT"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  INVENT-FILE-IN.
+      *Same INVENT6 record layout PROJECT-1-B writes to INVFILE.TXT.
+       01  INVENT-RECORD-IN.
+           COPY INVENT6REC.
+
+       FD  INVENT-OUT
+           DATA RECORD IS INVENT-RECORD.
+       01  INVENT-RECORD.
+           COPY INVENT6REC.
+
+       FD  LOAD-EXCEPTIONS.
+       01  EXCEPTION-LINE           PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  SWITCHES.
+           05  END-OF-FILE-SWITCH      PIC X(1) VALUE "N".
+               88  END-OF-FILE         VALUE "Y".
+
+       01  OTHER-FIELDS.
+           05  INVENT-STATUS           PIC X(2).
+           05  LOADED-COUNT            PIC 9(4) VALUE 0.
+           05  UPDATED-COUNT           PIC 9(4) VALUE 0.
+           05  REJECTED-COUNT          PIC 9(4) VALUE 0.
+
+       01  EXCEPTION-DETAIL.
+           05  ED-PART-NUM             PIC 9(5).
+           05  FILLER                  PIC X(3)  VALUE SPACES.
+           05  ED-REASON               PIC X(40).
+
+       PROCEDURE DIVISION.
+       100-LOAD-INVENTORY.
+           PERFORM 200-INITIATE-LOAD.
+           PERFORM 200-PROCESS-INVENT-FILE UNTIL END-OF-FILE.
+           PERFORM 200-TERMINATE-LOAD.
+           STOP RUN.
+
+       200-INITIATE-LOAD.
+           OPEN INPUT INVENT-FILE-IN.
+           OPEN I-O INVENT-OUT.
+           OPEN OUTPUT LOAD-EXCEPTIONS.
+           PERFORM 300-READ-INVENT-FILE-IN.
+
+       200-PROCESS-INVENT-FILE.
+           PERFORM 300-LOAD-INVENT-RECORD.
+           PERFORM 300-READ-INVENT-FILE-IN.
+
+       200-TERMINATE-LOAD.
+           PERFORM 300-WRITE-LOAD-SUMMARY.
+           CLOSE INVENT-FILE-IN.
+           CLOSE INVENT-OUT.
+           CLOSE LOAD-EXCEPTIONS.
+
+       300-READ-INVENT-FILE-IN.
+           READ INVENT-FILE-IN
+               AT END MOVE "Y" TO END-OF-FILE-SWITCH.
+
+       300-LOAD-INVENT-RECORD.
+           PERFORM 400-BUILD-INVENT-RECORD.
+           PERFORM 400-STORE-INVENT-RECORD.
+
+       400-BUILD-INVENT-RECORD.
+           MOVE INVENT-RECORD-IN TO INVENT-RECORD.
+
+       400-STORE-INVENT-RECORD.
+           WRITE INVENT-RECORD
+               INVALID KEY
+                   PERFORM 500-UPDATE-EXISTING-RECORD
+               NOT INVALID KEY
+                   ADD 1 TO LOADED-COUNT.
+
+      *The record already exists, so replace it with the incoming one
+      *rather than merging fields; REWRITE by key needs no prior READ
+      *for a RANDOM-access indexed file.
+       500-UPDATE-EXISTING-RECORD.
+           REWRITE INVENT-RECORD
+               INVALID KEY
+                   MOVE "REWRITE FAILED" TO ED-REASON
+                   PERFORM 400-WRITE-EXCEPTION
+               NOT INVALID KEY
+                   ADD 1 TO UPDATED-COUNT
+           END-REWRITE.
+
+       400-WRITE-EXCEPTION.
+           MOVE PART-NUMBER OF INVENT-RECORD-IN TO ED-PART-NUM.
+           WRITE EXCEPTION-LINE FROM EXCEPTION-DETAIL.
+           ADD 1 TO REJECTED-COUNT.
+
+       300-WRITE-LOAD-SUMMARY.
+           MOVE SPACES TO EXCEPTION-LINE.
+           WRITE EXCEPTION-LINE.
+           STRING "RECORDS ADDED: "    DELIMITED BY SIZE
+                  LOADED-COUNT         DELIMITED BY SIZE
+               INTO EXCEPTION-LINE.
+           WRITE EXCEPTION-LINE.
+           STRING "RECORDS UPDATED: "  DELIMITED BY SIZE
+                  UPDATED-COUNT        DELIMITED BY SIZE
+               INTO EXCEPTION-LINE.
+           WRITE EXCEPTION-LINE.
+           STRING "RECORDS REJECTED: " DELIMITED BY SIZE
+                  REJECTED-COUNT       DELIMITED BY SIZE
+               INTO EXCEPTION-LINE.
+           WRITE EXCEPTION-LINE.
