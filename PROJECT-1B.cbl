@@ -7,38 +7,51 @@
        FILE-CONTROL.
       *This will be the output file
            SELECT INVENT-FILE-OUT
-               ASSIGN TO "C:\INVFILE.TXT"
+               ASSIGN TO "/home/mike/project4/INVFILE.TXT"
                    ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
        FILE SECTION.
        FD  INVENT-FILE-OUT.
-      *Record to be written here before being saved.
-       01  INVENT-RECORD-OUT       PIC X(18).
+      *Same INVENT6 record layout RECORD-UPDATE.cbl maintains online,
+      *so a part entered here arrives ready for the load program.
+       01  INVENT-RECORD-OUT.
+           COPY INVENT6REC.
 
        WORKING-STORAGE SECTION.
       *Store the values inputted by the user here before writing .
        01  INVENT-RECORD-IN.
-           05  PART-NUM              PIC 9(7)      VALUE 0.
-           05  FILLER                PIC X(1)      VALUE SPACES.
-           05  QUANTITY              PIC 9(4)      VALUE 0.
-           05  FILLER                PIC X(1)      VALUE SPACES.
-           05  UNIT-PRICE            PIC 9(4)      VALUE 0.
+           COPY INVENT6REC.
+
+      *REORDER on the shared record is alphanumeric; the point is keyed
+      *in as a number here and moved over so it comes out zero-filled.
+       01  REORDER-INPUT             PIC 9(3)      VALUE 0.
 
       *The response by the user if they want to enter more records.
        01  FLAGS-AND-CONTROLS.
            05  USER-RESPONSE         PIC a(1)        VALUE "Y".
+           05  FILE-MODE-RESPONSE    PIC a(1)        VALUE SPACES.
+               88  START-NEW-FILE    VALUE "N" "n".
+               88  CONTINUE-FILE     VALUE "C" "c".
 
       *Holds the values for the prompts to output to the user.
        01  PROMPTS.
            05  RECORD-PROMPT         PIC X(30)
                                   VALUE "ENTER ANOTHER RECORD? Y  or N".
+           05  FILE-MODE-PROMPT      PIC X(40)
+                       VALUE "(N)EW FILE OR (C)ONTINUE EXISTING FILE".
            05  PART-NUM-PROMPT       PIC X(21)
                                   VALUE "ENTER PART NUMBER".
+           05  PART-NAME-PROMPT      PIC X(17)
+                                  VALUE "ENTER PART NAME".
            05  QUANTITY-PROMPT       PIC X(23)
                                   VALUE "ENTER QUANTITY ON HAND".
            05  UNIT-PRICE-PROMPT    PIC X(16)
                                   VALUE "ENTER UNIT-PRICE".
+           05  SUPPLIER-CODE-PROMPT PIC X(20)
+                                  VALUE "ENTER SUPPLIER CODE".
+           05  REORDER-PROMPT       PIC X(20)
+                                  VALUE "ENTER REORDER POINT".
 
        PROCEDURE DIVISION.
 
@@ -51,6 +64,7 @@
            STOP RUN.
       *Opens File and clears screen from any legacy inputs.
        200-INIT-CREATE-INVENT-FILE.
+           PERFORM  300-PROMPT-FILE-MODE
            PERFORM  200-OPEN-INVENT-FILE
            PERFORM  300-CLEAR-SCREEN.
       *Prompt user to enter a record, write it, then clear for the next potential input
@@ -62,27 +76,50 @@
       * Close the file
        200-CLOSE-INVENT-FILE.
            CLOSE INVENT-FILE-OUT.
-      *Opens the file for writing.
+      *Ask whether to start a new file or accumulate onto the existing one.
+       300-PROMPT-FILE-MODE.
+           PERFORM 400-ACCEPT-FILE-MODE
+               UNTIL START-NEW-FILE OR CONTINUE-FILE.
+
+       400-ACCEPT-FILE-MODE.
+           DISPLAY FILE-MODE-PROMPT    LINE 2 COLUMN 5.
+           ACCEPT  FILE-MODE-RESPONSE  LINE 3 COLUMN 10.
+      *Opens the file for writing. A prior day's entries are kept unless
+      *the user asks to start over.
        200-OPEN-INVENT-FILE.
-           OPEN OUTPUT INVENT-FILE-OUT.
+           IF  CONTINUE-FILE
+               OPEN EXTEND INVENT-FILE-OUT
+           ELSE
+               OPEN OUTPUT INVENT-FILE-OUT.
       *Clear any inputs from a previous record entry or application.
        300-CLEAR-SCREEN.
            DISPLAY " " WITH BLANK SCREEN.
       *Point of interaction between user and application to get the record values.
        300-ENTER-INVENT-DATA.
            DISPLAY PART-NUM-PROMPT     LINE 4 COLUMN 5.
-           ACCEPT  PART-NUM            LINE 5 COLUMN 10.
+           ACCEPT  PART-NUMBER OF INVENT-RECORD-IN   LINE 5 COLUMN 10.
+
+           DISPLAY PART-NAME-PROMPT    LINE 6 COLUMN 5.
+           ACCEPT  PART-NAME OF INVENT-RECORD-IN     LINE 7 COLUMN 10.
+
+           DISPLAY QUANTITY-PROMPT     LINE 8 COLUMN 5.
+           ACCEPT  QUANTITY OF INVENT-RECORD-IN      LINE 9 COLUMN 10.
+
+           DISPLAY UNIT-PRICE-PROMPT   LINE 10 COLUMN 5.
+           ACCEPT  UNIT-PRICE OF INVENT-RECORD-IN    LINE 11 COLUMN 10.
 
-           DISPLAY QUANTITY-PROMPT     LINE 6 COLUMN 5.
-           ACCEPT  QUANTITY            LINE 7 COLUMN 10.
+           DISPLAY SUPPLIER-CODE-PROMPT LINE 12 COLUMN 5.
+           ACCEPT  SUPPLIER-CODE OF INVENT-RECORD-IN LINE 13 COLUMN 10.
 
-           DISPLAY UNIT-PRICE-PROMPT   LINE 8 COLUMN 5.
-           ACCEPT  UNIT-PRICE          LINE 9 COLUMN 10.
+           DISPLAY REORDER-PROMPT      LINE 14 COLUMN 5.
+           ACCEPT  REORDER-INPUT       LINE 15 COLUMN 10.
+           MOVE    REORDER-INPUT       TO REORDER OF INVENT-RECORD-IN.
 
-           DISPLAY RECORD-PROMPT       LINE 16 COLUMN 10.
-           ACCEPT  USER-RESPONSE       LINE 17 COLUMN 10.
+           DISPLAY RECORD-PROMPT       LINE 18 COLUMN 10.
+           ACCEPT  USER-RESPONSE       LINE 19 COLUMN 10.
       *User has now input values, move to output record write it, and prepare for next input.
        300-WRITE-INVENT-RECORD.
            MOVE   INVENT-RECORD-IN  TO  INVENT-RECORD-OUT.
            WRITE  INVENT-RECORD-OUT.
            INITIALIZE INVENT-RECORD-IN.
+           INITIALIZE REORDER-INPUT.
